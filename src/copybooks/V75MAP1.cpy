@@ -0,0 +1,68 @@
+      ******************************************************************
+      *                                                                *
+      *   V75MAP1                                                     *
+      *                                                                *
+      *   Symbolic map layout for the V75 code-table maintenance       *
+      *   screen (map V75MAP1, used by HELLO-MAINT). Carries the       *
+      *   operator's keyed input/output for LEVEL-20-A, one            *
+      *   LEVEL-20-B row, and LEVEL-10-C, plus the row subscript       *
+      *   being maintained and a message line for validation           *
+      *   feedback.                                                    *
+      *                                                                *
+      *   Each input field is preceded by its length (-L) and          *
+      *   attribute (-A) subordinate items, the way the IDMS-DC map    *
+      *   compiler generates a symbolic map -- -L carries the number   *
+      *   of characters the operator actually keyed (so a field left   *
+      *   blank can be told apart from one keyed with trailing         *
+      *   spaces) and -A carries the field's current attribute byte.   *
+      *   Output fields carry only -A, used to set protection and      *
+      *   intensity when the field is painted; MAPI-PF-KEY is the      *
+      *   AID byte and, like on the physical device, has no length    *
+      *   or attribute of its own.                                     *
+      *                                                                *
+      ******************************************************************
+       01  V75MAP1I.
+           05  MAPI-ROW-NUMBER-L       PIC S9(4) COMP.
+           05  MAPI-ROW-NUMBER-A       PIC X.
+           05  MAPI-ROW-NUMBER         PIC 9(02).
+           05  MAPI-LEVEL-20-A-1-L     PIC S9(4) COMP.
+           05  MAPI-LEVEL-20-A-1-A     PIC X.
+           05  MAPI-LEVEL-20-A-1       PIC XX.
+           05  MAPI-LEVEL-20-A-2-L     PIC S9(4) COMP.
+           05  MAPI-LEVEL-20-A-2-A     PIC X.
+           05  MAPI-LEVEL-20-A-2       PIC XX.
+           05  MAPI-LEVEL-20-B-COL-1-L PIC S9(4) COMP.
+           05  MAPI-LEVEL-20-B-COL-1-A PIC X.
+           05  MAPI-LEVEL-20-B-COL-1   PIC X(0004).
+           05  MAPI-LEVEL-20-B-COL-2-L PIC S9(4) COMP.
+           05  MAPI-LEVEL-20-B-COL-2-A PIC X.
+           05  MAPI-LEVEL-20-B-COL-2   PIC X(0004).
+           05  MAPI-LEVEL-10-C-1-L     PIC S9(4) COMP.
+           05  MAPI-LEVEL-10-C-1-A     PIC X.
+           05  MAPI-LEVEL-10-C-1       PIC X(0004).
+           05  MAPI-LEVEL-10-C-2-L     PIC S9(4) COMP.
+           05  MAPI-LEVEL-10-C-2-A     PIC X.
+           05  MAPI-LEVEL-10-C-2       PIC X(0004).
+           05  MAPI-PF-KEY             PIC 9(02).
+
+       01  V75MAP1O.
+           05  MAPO-ROW-NUMBER-A       PIC X.
+           05  MAPO-ROW-NUMBER         PIC 9(02).
+           05  MAPO-ROW-COUNT-A        PIC X.
+           05  MAPO-ROW-COUNT          PIC 9(02).
+           05  MAPO-COL-COUNT-A        PIC X.
+           05  MAPO-COL-COUNT          PIC 9(02).
+           05  MAPO-LEVEL-20-A-1-A     PIC X.
+           05  MAPO-LEVEL-20-A-1       PIC XX.
+           05  MAPO-LEVEL-20-A-2-A     PIC X.
+           05  MAPO-LEVEL-20-A-2       PIC XX.
+           05  MAPO-LEVEL-20-B-COL-1-A PIC X.
+           05  MAPO-LEVEL-20-B-COL-1   PIC X(0004).
+           05  MAPO-LEVEL-20-B-COL-2-A PIC X.
+           05  MAPO-LEVEL-20-B-COL-2   PIC X(0004).
+           05  MAPO-LEVEL-10-C-1-A     PIC X.
+           05  MAPO-LEVEL-10-C-1       PIC X(0004).
+           05  MAPO-LEVEL-10-C-2-A     PIC X.
+           05  MAPO-LEVEL-10-C-2       PIC X(0004).
+           05  MAPO-MESSAGE-A          PIC X.
+           05  MAPO-MESSAGE            PIC X(60).
