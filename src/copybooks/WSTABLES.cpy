@@ -0,0 +1,37 @@
+      ******************************************************************
+      *                                                                *
+      *   WSTABLES                                                    *
+      *                                                                *
+      *   Shared code-table layouts for the V75 code-value set.       *
+      *   Any program that loads, validates, displays, or maintains   *
+      *   SOME-GROUP-A / SOME-GROUP-B / SOME-GROUP-C COPYs this        *
+      *   member instead of retyping the OCCURS structures, so a      *
+      *   layout change only has to be made in one place.              *
+      *                                                                *
+      *   SOME-GROUP-B is carried as a variable-length row/column     *
+      *   table (OCCURS ... DEPENDING ON) so the number of code        *
+      *   combinations can grow without a recompile. WB-ROW-COUNT      *
+      *   and WB-COL-COUNT must be set before the table is referenced  *
+      *   or subscripted, and must never be set above WB-MAX-ROWS /    *
+      *   WB-MAX-COLS.                                                 *
+      *                                                                *
+      ******************************************************************
+       01  WB-TABLE-CONTROL.
+           05  WB-MAX-ROWS             PIC 9(02) COMP VALUE 20.
+           05  WB-MAX-COLS             PIC 9(02) COMP VALUE 20.
+           05  WB-ROW-COUNT            PIC 9(02) COMP VALUE ZERO.
+           05  WB-COL-COUNT            PIC 9(02) COMP VALUE ZERO.
+
+       01  SOME-GROUP-A.
+           10  LEVEL-10-A  OCCURS 2 TIMES.
+               20  LEVEL-20-A          PIC XX.
+
+       01  SOME-GROUP-B.
+           10  LEVEL-10-B  OCCURS 1 TO 20 TIMES
+                           DEPENDING ON WB-ROW-COUNT.
+               20  LEVEL-20-B          PIC X(0004)
+                           OCCURS 1 TO 20 TIMES
+                           DEPENDING ON WB-COL-COUNT.
+
+       01  SOME-GROUP-C.
+           10  LEVEL-10-C              PIC X(0004) OCCURS 2 TIMES.
