@@ -0,0 +1,17 @@
+      ******************************************************************
+      *                                                                *
+      *   AUDITREC                                                    *
+      *                                                                *
+      *   One occurrence per OBTAIN NEXT issued against a DML set.    *
+      *   Written to AUDIT-FILE by any program that walks a set and   *
+      *   needs to leave a trace of what it retrieved and when.        *
+      *                                                                *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AR-SET-NAME             PIC X(32).
+           05  AR-RECORD-KEY           PIC X(32).
+           05  AR-TIMESTAMP.
+               10  AR-TS-DATE          PIC 9(08).
+               10  AR-TS-TIME          PIC 9(08).
+           05  AR-DB-STATUS            PIC X(04).
+           05  FILLER                  PIC X(16).
