@@ -0,0 +1,34 @@
+      ******************************************************************
+      *                                                                *
+      *   CDTBLREC                                                    *
+      *                                                                *
+      *   Database record layout for the V75 code table (the SOME-    *
+      *   GROUP-A/B/C values). OBTAINed by CALC key, STOREd once to    *
+      *   seed it, and MODIFYd whenever HELLO-MAINT applies an         *
+      *   operator change, so the values survive across HELLO-MAINT   *
+      *   tasks and are picked up by HELLO-WORLD's LOAD-CODE-TABLES    *
+      *   instead of being hardcoded there. Same row/column shape as   *
+      *   WSTABLES -- see WSTABLES.cpy for why SOME-GROUP-B is         *
+      *   variable-length.                                             *
+      *                                                                *
+      *   CDTBL-CALC-KEY-VALUE is the one place the record's CALC key  *
+      *   literal is defined; HELLO-WORLD and HELLO-MAINT both MOVE it *
+      *   to CT-CALC-KEY ahead of their OBTAIN CALC instead of each    *
+      *   carrying their own copy of the literal.                      *
+      *                                                                *
+      ******************************************************************
+       01  CDTBL-CALC-KEY-VALUE        PIC X(08) VALUE "V75CDTB1".
+
+       01  CODE-TABLE-RECORD.
+           05  CT-CALC-KEY             PIC X(08).
+           05  CT-ROW-COUNT            PIC 9(02) COMP VALUE ZERO.
+           05  CT-COL-COUNT            PIC 9(02) COMP VALUE ZERO.
+           05  CT-TABLE-DATA.
+               10  CT-LEVEL-10-A  OCCURS 2 TIMES.
+                   20  CT-LEVEL-20-A       PIC XX.
+               10  CT-LEVEL-10-B  OCCURS 1 TO 20 TIMES
+                               DEPENDING ON CT-ROW-COUNT.
+                   20  CT-LEVEL-20-B       PIC X(0004)
+                               OCCURS 1 TO 20 TIMES
+                               DEPENDING ON CT-COL-COUNT.
+               10  CT-LEVEL-10-C           PIC X(0004) OCCURS 2 TIMES.
