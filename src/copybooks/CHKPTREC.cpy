@@ -0,0 +1,31 @@
+      ******************************************************************
+      *                                                                *
+      *   CHKPTREC                                                    *
+      *                                                                *
+      *   Checkpoint record for a V75SVIMVT-VIDET set traversal.      *
+      *   Holds the DB-KEY of the last member successfully processed  *
+      *   so a restarted run can re-establish currency on the set and *
+      *   pick the traversal back up instead of starting over at the  *
+      *   owner. CP-OWNER-DB-KEY and CP-LAST-MEMBER-DB-KEY are the     *
+      *   same 4-byte binary DB-KEY the DC/DML run time hands back on  *
+      *   every OBTAIN, not a displayable value -- see SUB-SCHEMA-     *
+      *   CONTROL in HELLO-WORLD.                                      *
+      *                                                                *
+      *   CP-RUN-STATUS tells a later run whether this checkpoint was  *
+      *   left behind by a traversal that was still in progress        *
+      *   (restart here) or one that ran to completion (start fresh    *
+      *   from the owner -- there is nothing left to resume).          *
+      *                                                                *
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CP-SET-NAME             PIC X(32).
+           05  CP-OWNER-DB-KEY         PIC S9(08) COMP.
+           05  CP-LAST-MEMBER-DB-KEY   PIC S9(08) COMP.
+           05  CP-MEMBERS-PROCESSED    PIC 9(09) COMP.
+           05  CP-TIMESTAMP.
+               10  CP-TS-DATE          PIC 9(08).
+               10  CP-TS-TIME          PIC 9(08).
+           05  CP-RUN-STATUS           PIC X(01).
+               88  CP-STATUS-INCOMPLETE      VALUE 'I'.
+               88  CP-STATUS-COMPLETE        VALUE 'C'.
+           05  FILLER                  PIC X(39).
