@@ -0,0 +1,436 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLO-MAINT.
+       AUTHOR. R SENGUPTA.
+       INSTALLATION. V75 APPLICATIONS.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED.
+      *
+      * MODIFICATION HISTORY
+      *   08/09/26  RSG  INITIAL VERSION. ONLINE PSEUDO-CONVERSATIONAL
+      *                  MAINTENANCE OF LEVEL-20-A, LEVEL-20-B AND
+      *                  LEVEL-10-C VIA MAP V75MAP1, SO AN OPERATOR CAN
+      *                  CHANGE CODE VALUES WITHOUT A PROGRAM CHANGE.
+      *   08/09/26  RSG  MOVED ENVIRONMENT DIVISION AHEAD OF THE
+      *                  IDMS-CONTROL SECTION, WHERE IT BELONGS. ROW
+      *                  AND COLUMN MAINTENANCE NOW LOOPS WB-COL-COUNT
+      *                  INSTEAD OF HARDCODING COLUMNS 1 AND 2, AND AN
+      *                  OPERATOR CAN KEY ROW WB-ROW-COUNT + 1 TO ADD
+      *                  A NEW ROW WITHOUT A RECOMPILE.
+      *   08/09/26  RSG  WORKING-STORAGE DOES NOT SURVIVE A PSEUDO-
+      *                  CONVERSATIONAL RETURN, SO SOME-GROUP-A/B/C
+      *                  WERE COMING BACK EMPTY ON EVERY TASK ENTRY
+      *                  (FIRST TIME OR NOT). 0000-MAINLINE NOW
+      *                  PERFORMS THE NEW 1500-LOAD-CODE-TABLE EVERY
+      *                  ENTRY, OBTAINING CODE-TABLE-RECORD (SEE
+      *                  CDTBLREC) THE SAME WAY HELLO-WORLD'S
+      *                  LOAD-CODE-TABLES DOES, BEFORE EITHER SENDING
+      *                  THE INITIAL MAP OR APPLYING A KEYED CHANGE.
+      *                  3200-APPLY-CHANGES' RESULT IS NOW PERSISTED
+      *                  BY THE NEW 3300-SAVE-CODE-TABLE, WHICH
+      *                  MODIFYs THE SAME RECORD, SO AN UPDATE SURVIVES
+      *                  PAST THIS TASK INSTEAD OF BEING LOST AT
+      *                  GOBACK.
+      *   08/09/26  RSG  1500-LOAD-CODE-TABLE AND 3300-SAVE-CODE-TABLE
+      *                  NOW SET WS-CDTBL-ERROR-SW ON AN OBTAIN/MODIFY
+      *                  FAILURE INSTEAD OF JUST MOVING THEIR ERROR
+      *                  TEXT TO MAPO-MESSAGE, AND 2000-SEND-INITIAL-
+      *                  MAP/3000-RECEIVE-AND-UPDATE NOW CHECK THE
+      *                  SWITCH BEFORE OVERLAYING MAPO-MESSAGE WITH
+      *                  PROMPT OR SUCCESS TEXT, SO AN OBTAIN/MODIFY
+      *                  ERROR ACTUALLY REACHES THE OPERATOR. A NEWLY
+      *                  ADDED ROW ON A TABLE WITH MORE THAN TWO
+      *                  COLUMNS NOW HAS ITS COLUMNS PAST 2 SET TO
+      *                  SPACES EXPLICITLY (THE MAP ONLY KEYS TWO),
+      *                  AND SAYS SO ON THE CONFIRMATION MESSAGE.
+      *
+       ENVIRONMENT DIVISION.
+029200 IDMS-CONTROL SECTION.                                            DCRAHMEN
+029300                                                                  DCRAHMEN
+029400 PROTOCOL. MODE IS IDMS-DC DEBUG                                  DCRAHMEN
+029500           IDMS-RECORDS MANUAL.                                   DCRAHMEN
+029600                                                                  DCRAHMEN
+029700                                                                  DCRAHMEN
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY WSTABLES.
+           COPY V75MAP1.
+           COPY CDTBLREC.
+
+       01  WS-MAP-NAME                PIC X(08) VALUE "V75MAP1".
+       01  WS-TASK-CODE               PIC X(04) VALUE SPACES.
+
+       01  WS-FIRST-TIME-SW           PIC X(01) VALUE 'Y'.
+           88  FIRST-TIME-THROUGH         VALUE 'Y'.
+
+       01  WS-VALIDATION-SWITCHES.
+           05  WS-ROW-VALID-SW        PIC X(01) VALUE 'Y'.
+               88  ROW-IS-VALID             VALUE 'Y'.
+           05  WS-ROW-B-POPULATED-SW  PIC X(01) VALUE 'N'.
+               88  ROW-B-IS-POPULATED       VALUE 'Y'.
+           05  WS-NEW-ROW-SW          PIC X(01) VALUE 'N'.
+               88  NEW-ROW-ADDED             VALUE 'Y'.
+           05  WS-CDTBL-ERROR-SW      PIC X(01) VALUE 'N'.
+               88  CDTBL-ERROR-OCCURRED      VALUE 'Y'.
+
+       01  WS-WORK-FIELDS.
+           05  WS-ROW-NUMBER          PIC 9(02).
+           05  WS-VAL-INDEX           PIC 9(02).
+           05  WS-COL-INDEX           PIC 9(02).
+           05  WS-SEARCH-ROW-INDEX    PIC 9(02).
+           05  WS-SAVE-ROW-INDEX      PIC 9(02).
+
+      * Scratch/terminal-save area that carries the row number being
+      * maintained and the first-time switch across pseudo-
+      * conversational returns; the DC run time restores it for us
+      * on the next input from this terminal.
+       01  WS-SCRATCH-AREA.
+           05  SA-ROW-NUMBER          PIC 9(02).
+           05  SA-FIRST-TIME-SW       PIC X(01).
+
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      *   0000-MAINLINE -- first entry sends the map with the current  *
+      *   row's values; every later entry (operator pressed ENTER)     *
+      *   receives the keyed data and tries to apply it.               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE SECTION.
+           MOVE 'N' TO WS-CDTBL-ERROR-SW.
+           PERFORM 1000-GET-SCRATCH THRU 1000-EXIT.
+           PERFORM 1500-LOAD-CODE-TABLE THRU 1500-EXIT.
+           IF FIRST-TIME-THROUGH
+               PERFORM 2000-SEND-INITIAL-MAP THRU 2000-EXIT
+           ELSE
+               PERFORM 3000-RECEIVE-AND-UPDATE THRU 3000-EXIT
+           END-IF.
+           PERFORM 9000-PUT-SCRATCH THRU 9000-EXIT.
+           GO TO 9999-EXIT.
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   1000-GET-SCRATCH -- restore the row number and first-time    *
+      *   switch saved on the previous pseudo-conversational return.   *
+      *   A terminal with nothing saved yet is a brand-new session.    *
+      *----------------------------------------------------------------*
+       1000-GET-SCRATCH.
+           MOVE LOW-VALUES TO WS-SCRATCH-AREA.
+           GET SCRATCH WS-SCRATCH-AREA
+               ON ANY ERROR
+                   MOVE 1 TO SA-ROW-NUMBER
+                   MOVE 'Y' TO SA-FIRST-TIME-SW
+           END-GET.
+           MOVE SA-ROW-NUMBER    TO WS-ROW-NUMBER.
+           MOVE SA-FIRST-TIME-SW TO WS-FIRST-TIME-SW.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   1500-LOAD-CODE-TABLE -- OBTAIN CODE-TABLE-RECORD by CALC     *
+      *   key and copy its row/column counts and code values into     *
+      *   SOME-GROUP-A/B/C. WORKING-STORAGE does not survive a         *
+      *   pseudo-conversational return, so this runs on every task     *
+      *   entry, not just the first -- otherwise SOME-GROUP-B would    *
+      *   still be at WB-ROW-COUNT/WB-COL-COUNT zero when              *
+      *   2000-SEND-INITIAL-MAP subscripts it.                         *
+      *----------------------------------------------------------------*
+       1500-LOAD-CODE-TABLE.
+           MOVE CDTBL-CALC-KEY-VALUE TO CT-CALC-KEY.
+           OBTAIN CALC CODE-TABLE-RECORD
+               ON ANY ERROR
+                   MOVE "CODE TABLE NOT FOUND" TO MAPO-MESSAGE
+                   MOVE 'Y' TO WS-CDTBL-ERROR-SW
+           END-OBTAIN.
+           MOVE CT-ROW-COUNT TO WB-ROW-COUNT.
+           MOVE CT-COL-COUNT TO WB-COL-COUNT.
+           MOVE 1 TO WS-VAL-INDEX.
+           PERFORM 1510-LOAD-ONE-ROW THRU 1510-EXIT
+               VARYING WS-VAL-INDEX FROM 1 BY 1
+               UNTIL WS-VAL-INDEX > WB-ROW-COUNT.
+           MOVE CT-LEVEL-20-A(1) TO LEVEL-20-A(1).
+           MOVE CT-LEVEL-20-A(2) TO LEVEL-20-A(2).
+           MOVE CT-LEVEL-10-C(1) TO LEVEL-10-C(1).
+           MOVE CT-LEVEL-10-C(2) TO LEVEL-10-C(2).
+       1500-EXIT.
+           EXIT.
+
+       1510-LOAD-ONE-ROW.
+           MOVE 1 TO WS-COL-INDEX.
+           PERFORM 1520-LOAD-ONE-CELL THRU 1520-EXIT
+               VARYING WS-COL-INDEX FROM 1 BY 1
+               UNTIL WS-COL-INDEX > WB-COL-COUNT.
+       1510-EXIT.
+           EXIT.
+
+       1520-LOAD-ONE-CELL.
+           MOVE CT-LEVEL-20-B(WS-VAL-INDEX WS-COL-INDEX)
+               TO LEVEL-20-B(WS-VAL-INDEX WS-COL-INDEX).
+       1520-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   2000-SEND-INITIAL-MAP -- paint the first row's current       *
+      *   values, loaded by 1500-LOAD-CODE-TABLE above, for the        *
+      *   operator.                                                    *
+      *----------------------------------------------------------------*
+       2000-SEND-INITIAL-MAP.
+           MOVE WS-ROW-NUMBER TO MAPO-ROW-NUMBER.
+           MOVE WB-ROW-COUNT  TO MAPO-ROW-COUNT.
+           MOVE WB-COL-COUNT  TO MAPO-COL-COUNT.
+           MOVE LEVEL-20-A(1) TO MAPO-LEVEL-20-A-1.
+           MOVE LEVEL-20-A(2) TO MAPO-LEVEL-20-A-2.
+           MOVE LEVEL-20-B(WS-ROW-NUMBER 1) TO MAPO-LEVEL-20-B-COL-1.
+           MOVE LEVEL-20-B(WS-ROW-NUMBER 2) TO MAPO-LEVEL-20-B-COL-2.
+           MOVE LEVEL-10-C(1) TO MAPO-LEVEL-10-C-1.
+           MOVE LEVEL-10-C(2) TO MAPO-LEVEL-10-C-2.
+           IF NOT CDTBL-ERROR-OCCURRED
+               MOVE "KEY VALUES, ROW 1-N TO UPDATE OR N+1 TO ADD A ROW"
+                   TO MAPO-MESSAGE
+           END-IF.
+           MAP OUT WS-MAP-NAME.
+           MOVE 'N' TO WS-FIRST-TIME-SW.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   3000-RECEIVE-AND-UPDATE -- validate the keyed row number,    *
+      *   apply the new code values in place, and redisplay the map    *
+      *   with a confirmation or error message.                        *
+      *----------------------------------------------------------------*
+       3000-RECEIVE-AND-UPDATE.
+           MAP IN WS-MAP-NAME.
+           MOVE MAPI-ROW-NUMBER TO WS-ROW-NUMBER.
+           PERFORM 3100-VALIDATE-ROW-NUMBER THRU 3100-EXIT.
+           IF ROW-IS-VALID
+               PERFORM 3200-APPLY-CHANGES THRU 3200-EXIT
+               PERFORM VALIDATE-TABLES THRU VALIDATE-TABLES-EXIT
+               PERFORM RECONCILE-TABLES THRU RECONCILE-TABLES-EXIT
+               PERFORM 3300-SAVE-CODE-TABLE THRU 3300-EXIT
+               PERFORM 3250-SET-UPDATE-MESSAGE THRU 3250-EXIT
+           ELSE
+               IF NOT CDTBL-ERROR-OCCURRED
+                   MOVE "INVALID ROW - MUST BE 1 TO ROW COUNT + 1"
+                       TO MAPO-MESSAGE
+               END-IF
+           END-IF.
+           MOVE WS-ROW-NUMBER TO MAPO-ROW-NUMBER.
+           MOVE WB-ROW-COUNT  TO MAPO-ROW-COUNT.
+           MOVE WB-COL-COUNT  TO MAPO-COL-COUNT.
+           MAP OUT WS-MAP-NAME.
+       3000-EXIT.
+           EXIT.
+
+      * An operator can key a row number one past the current
+      * WB-ROW-COUNT to add a new row (bounded by WB-MAX-ROWS), or
+      * any row number 1 to WB-ROW-COUNT to update an existing one.
+       3100-VALIDATE-ROW-NUMBER.
+           MOVE 'Y' TO WS-ROW-VALID-SW.
+           IF WS-ROW-NUMBER < 1
+                   OR WS-ROW-NUMBER > WB-ROW-COUNT + 1
+                   OR WS-ROW-NUMBER > WB-MAX-ROWS
+               MOVE 'N' TO WS-ROW-VALID-SW
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      * A new row on a table already wider than two columns keys
+      * in blank past column 2 (the map only carries two), so the
+      * confirmation says so instead of just claiming a plain update.
+       3250-SET-UPDATE-MESSAGE.
+           IF NOT CDTBL-ERROR-OCCURRED
+               IF NEW-ROW-ADDED AND WB-COL-COUNT > 2
+                   MOVE "CODE VALUES UPDATED - COLS 3-N BLANK"
+                       TO MAPO-MESSAGE
+               ELSE
+                   MOVE "CODE VALUES UPDATED" TO MAPO-MESSAGE
+               END-IF
+           END-IF.
+       3250-EXIT.
+           EXIT.
+
+       3200-APPLY-CHANGES.
+           MOVE 'N' TO WS-NEW-ROW-SW.
+           IF WS-ROW-NUMBER > WB-ROW-COUNT
+               ADD 1 TO WB-ROW-COUNT
+               MOVE 'Y' TO WS-NEW-ROW-SW
+               IF WB-COL-COUNT = ZERO
+                   MOVE 2 TO WB-COL-COUNT
+               END-IF
+           END-IF.
+           MOVE MAPI-LEVEL-20-A-1 TO LEVEL-20-A(1).
+           MOVE MAPI-LEVEL-20-A-2 TO LEVEL-20-A(2).
+           MOVE 1 TO WS-COL-INDEX.
+           PERFORM 3210-APPLY-ONE-COLUMN THRU 3210-EXIT
+               VARYING WS-COL-INDEX FROM 1 BY 1
+               UNTIL WS-COL-INDEX > WB-COL-COUNT.
+           MOVE MAPI-LEVEL-10-C-1 TO LEVEL-10-C(1).
+           MOVE MAPI-LEVEL-10-C-2 TO LEVEL-10-C(2).
+       3200-EXIT.
+           EXIT.
+
+      * The map only carries two column fields, so only columns 1
+      * and 2 of the keyed row are updated from this screen; growing
+      * past two columns needs the same capability added to the map.
+      * On a newly added row, columns past 2 have never held a value,
+      * so they are set to SPACES here rather than left undefined;
+      * 3000-RECEIVE-AND-UPDATE says so on the confirmation message.
+      * An existing row's columns past 2 are left as they were.
+       3210-APPLY-ONE-COLUMN.
+           IF WS-COL-INDEX = 1
+               MOVE MAPI-LEVEL-20-B-COL-1
+                   TO LEVEL-20-B(WS-ROW-NUMBER WS-COL-INDEX)
+           END-IF.
+           IF WS-COL-INDEX = 2
+               MOVE MAPI-LEVEL-20-B-COL-2
+                   TO LEVEL-20-B(WS-ROW-NUMBER WS-COL-INDEX)
+           END-IF.
+           IF WS-COL-INDEX > 2 AND NEW-ROW-ADDED
+               MOVE SPACES
+                   TO LEVEL-20-B(WS-ROW-NUMBER WS-COL-INDEX)
+           END-IF.
+       3210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   3300-SAVE-CODE-TABLE -- copy the updated SOME-GROUP-A/B/C    *
+      *   back into CODE-TABLE-RECORD and MODIFY it, so the change     *
+      *   HELLO-MAINT just applied is there for the next task entry    *
+      *   (and for HELLO-WORLD's LOAD-CODE-TABLES) instead of being    *
+      *   lost at GOBACK. Currency on CODE-TABLE-RECORD is still held  *
+      *   from the OBTAIN CALC this same task did in                   *
+      *   1500-LOAD-CODE-TABLE, so no re-OBTAIN is needed here.        *
+      *----------------------------------------------------------------*
+       3300-SAVE-CODE-TABLE.
+           MOVE WB-ROW-COUNT TO CT-ROW-COUNT.
+           MOVE WB-COL-COUNT TO CT-COL-COUNT.
+           MOVE LEVEL-20-A(1) TO CT-LEVEL-20-A(1).
+           MOVE LEVEL-20-A(2) TO CT-LEVEL-20-A(2).
+           MOVE LEVEL-10-C(1) TO CT-LEVEL-10-C(1).
+           MOVE LEVEL-10-C(2) TO CT-LEVEL-10-C(2).
+           MOVE 1 TO WS-SAVE-ROW-INDEX.
+           PERFORM 3310-SAVE-ONE-ROW THRU 3310-EXIT
+               VARYING WS-SAVE-ROW-INDEX FROM 1 BY 1
+               UNTIL WS-SAVE-ROW-INDEX > WB-ROW-COUNT.
+           MODIFY CODE-TABLE-RECORD
+               ON ANY ERROR
+                   MOVE "CODE TABLE UPDATE FAILED" TO MAPO-MESSAGE
+                   MOVE 'Y' TO WS-CDTBL-ERROR-SW
+           END-MODIFY.
+       3300-EXIT.
+           EXIT.
+
+       3310-SAVE-ONE-ROW.
+           MOVE 1 TO WS-COL-INDEX.
+           PERFORM 3320-SAVE-ONE-CELL THRU 3320-EXIT
+               VARYING WS-COL-INDEX FROM 1 BY 1
+               UNTIL WS-COL-INDEX > WB-COL-COUNT.
+       3310-EXIT.
+           EXIT.
+
+       3320-SAVE-ONE-CELL.
+           MOVE LEVEL-20-B(WS-SAVE-ROW-INDEX WS-COL-INDEX)
+               TO CT-LEVEL-20-B(WS-SAVE-ROW-INDEX WS-COL-INDEX).
+       3320-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   VALIDATE-TABLES / RECONCILE-TABLES -- same cross-checks      *
+      *   HELLO-WORLD runs after loading the tables, so an operator    *
+      *   gets the same drift warnings interactively instead of        *
+      *   finding out from the batch report the next morning.          *
+      *----------------------------------------------------------------*
+       VALIDATE-TABLES.
+           MOVE 1 TO WS-VAL-INDEX.
+           PERFORM VALIDATE-ONE-ROW THRU VALIDATE-ONE-ROW-EXIT
+               VARYING WS-VAL-INDEX FROM 1 BY 1
+               UNTIL WS-VAL-INDEX > WB-ROW-COUNT.
+       VALIDATE-TABLES-EXIT.
+           EXIT.
+
+       VALIDATE-ONE-ROW.
+           MOVE 'N' TO WS-ROW-B-POPULATED-SW.
+           MOVE 1 TO WS-COL-INDEX.
+           PERFORM VALIDATE-CHECK-CELL THRU VALIDATE-CHECK-CELL-EXIT
+               VARYING WS-COL-INDEX FROM 1 BY 1
+               UNTIL WS-COL-INDEX > WB-COL-COUNT.
+           PERFORM VALIDATE-ROW-CORRESPONDENCE
+               THRU VALIDATE-ROW-CORRESPONDENCE-EXIT.
+       VALIDATE-ONE-ROW-EXIT.
+           EXIT.
+
+       VALIDATE-CHECK-CELL.
+           IF LEVEL-20-B(WS-VAL-INDEX WS-COL-INDEX) NOT = SPACES
+               MOVE 'Y' TO WS-ROW-B-POPULATED-SW
+           END-IF.
+       VALIDATE-CHECK-CELL-EXIT.
+           EXIT.
+
+      * LEVEL-20-A only carries two entries; rows beyond that have
+      * nothing in SOME-GROUP-A to cross-check against.
+       VALIDATE-ROW-CORRESPONDENCE.
+           IF WS-VAL-INDEX NOT > 2
+               IF (LEVEL-20-A(WS-VAL-INDEX) = SPACES
+                       AND ROW-B-IS-POPULATED)
+                  OR (LEVEL-20-A(WS-VAL-INDEX) NOT = SPACES
+                       AND NOT ROW-B-IS-POPULATED)
+                   DISPLAY "VALIDATE-TABLES: ROW " WS-VAL-INDEX
+                           " LEVEL-20-A/LEVEL-20-B MISMATCH"
+               END-IF
+           END-IF.
+       VALIDATE-ROW-CORRESPONDENCE-EXIT.
+           EXIT.
+
+       RECONCILE-TABLES.
+           MOVE 1 TO WS-VAL-INDEX.
+           PERFORM RECONCILE-ONE-ENTRY THRU RECONCILE-ONE-ENTRY-EXIT
+               VARYING WS-VAL-INDEX FROM 1 BY 1
+               UNTIL WS-VAL-INDEX > 2.
+       RECONCILE-TABLES-EXIT.
+           EXIT.
+
+       RECONCILE-ONE-ENTRY.
+           MOVE 'N' TO WS-ROW-VALID-SW.
+           MOVE 1 TO WS-SEARCH-ROW-INDEX.
+           PERFORM RECONCILE-SEARCH-ROW THRU RECONCILE-SEARCH-ROW-EXIT
+               VARYING WS-SEARCH-ROW-INDEX FROM 1 BY 1
+               UNTIL WS-SEARCH-ROW-INDEX > WB-ROW-COUNT.
+           IF NOT ROW-IS-VALID
+               DISPLAY "RECONCILE-TABLES: LEVEL-10-C("
+                       WS-VAL-INDEX ") HAS NO MATCHING "
+                       "LEVEL-20-B CELL"
+           END-IF.
+       RECONCILE-ONE-ENTRY-EXIT.
+           EXIT.
+
+       RECONCILE-SEARCH-ROW.
+           MOVE 1 TO WS-COL-INDEX.
+           PERFORM RECONCILE-SEARCH-CELL THRU RECONCILE-SEARCH-CELL-EXIT
+               VARYING WS-COL-INDEX FROM 1 BY 1
+               UNTIL WS-COL-INDEX > WB-COL-COUNT.
+       RECONCILE-SEARCH-ROW-EXIT.
+           EXIT.
+
+       RECONCILE-SEARCH-CELL.
+           IF LEVEL-20-B(WS-SEARCH-ROW-INDEX WS-COL-INDEX)
+                   = LEVEL-10-C(WS-VAL-INDEX)
+               MOVE 'Y' TO WS-ROW-VALID-SW
+           END-IF.
+       RECONCILE-SEARCH-CELL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   9000-PUT-SCRATCH -- save the row number and first-time       *
+      *   switch for the next pseudo-conversational entry, then        *
+      *   return control to IDMS-DC until the operator keys again.     *
+      *----------------------------------------------------------------*
+       9000-PUT-SCRATCH.
+           MOVE WS-ROW-NUMBER    TO SA-ROW-NUMBER.
+           MOVE WS-FIRST-TIME-SW TO SA-FIRST-TIME-SW.
+           PUT SCRATCH WS-SCRATCH-AREA.
+           MOVE "V75M" TO WS-TASK-CODE.
+           TASK RETURN CODE IS WS-TASK-CODE.
+       9000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           GOBACK.
