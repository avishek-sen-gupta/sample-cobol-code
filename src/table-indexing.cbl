@@ -1,35 +1,567 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
+       AUTHOR. R SENGUPTA.
+       INSTALLATION. V75 APPLICATIONS.
+       DATE-WRITTEN. 01/04/15.
+       DATE-COMPILED.
+      *
+      * MODIFICATION HISTORY
+      *   01/04/15  RSG  INITIAL VERSION - SINGLE OBTAIN NEXT PAIR
+      *                  AGAINST V75SVIMVT-VIDET.
+      *   08/09/26  RSG  SECTION-A NOW WALKS THE V75SVIMVT-VIDET SET
+      *                  FROM THE V75RVIMVT OWNER TO END-OF-SET AND
+      *                  PRINTS ONE REPORT LINE PER V75RVIDET MEMBER
+      *                  RETRIEVED, INSTEAD OF TWO HARDCODED OBTAINS.
+      *   08/09/26  RSG  ADDED IDMS-STATUS/SUB-SCHEMA-CONTROL CHECKING
+      *                  WITH ON ANY ERROR ON EVERY DML CALL. ANYTHING
+      *                  OTHER THAN DB-SUCCESSFUL OR DB-END-OF-SET NOW
+      *                  ABENDS THE RUN-UNIT VIA 9900-DB-ERROR.
+      *   08/09/26  RSG  SOME-GROUP-A/B/C MOVED OUT TO THE WSTABLES
+      *                  COPYBOOK SO OTHER PROGRAMS CAN SHARE THE
+      *                  SAME LAYOUT.
+      *   08/09/26  RSG  ADDED VALIDATE-TABLES TO CROSS-CHECK
+      *                  LEVEL-20-A AGAINST THE MATCHING LEVEL-20-B
+      *                  ROW, AND RECONCILE-TABLES TO COMPARE THE
+      *                  FLATTENED LEVEL-10-C LIST AGAINST THE
+      *                  LEVEL-20-B MATRIX.
+      *   08/09/26  RSG  EVERY OBTAIN NEXT AGAINST V75SVIMVT-VIDET IS
+      *                  NOW LOGGED TO AUDIT-FILE (SET NAME, KEY,
+      *                  TIMESTAMP, DB-STATUS).
+      *   08/09/26  RSG  ADDED CHECKPOINT/RESTART. THE LAST MEMBER
+      *                  DB-KEY PROCESSED IS WRITTEN TO CHECKPOINT-
+      *                  FILE EVERY CHK-CHECKPOINT-INTERVAL MEMBERS;
+      *                  A RUN STARTED WITH A NON-EMPTY RESTART-FILE
+      *                  RE-ESTABLISHES CURRENCY AT THAT DB-KEY
+      *                  INSTEAD OF RE-OBTAINING THE OWNER.
+      *   08/09/26  RSG  SOME-GROUP-B CONVERTED TO AN OCCURS
+      *                  DEPENDING ON TABLE (SEE WSTABLES) SO THE
+      *                  CODE MATRIX CAN GROW PAST 2X2 WITHOUT A
+      *                  RECOMPILE.
+      *   08/09/26  RSG  MOVED ENVIRONMENT DIVISION AHEAD OF THE
+      *                  IDMS-CONTROL SECTION, WHERE IT BELONGS.
+      *                  ADDED ON 0326 TO THE OBTAIN NEXT IN
+      *                  3000-TRAVERSE-SET SO END-OF-SET NO LONGER
+      *                  FALLS INTO ON ANY ERROR. DB-KEY AND THE
+      *                  CHECKPOINT DB-KEY FIELDS ARE NOW BINARY,
+      *                  MATCHING WHAT THE DC/DML RUN TIME ACTUALLY
+      *                  RETURNS. THE RESTART READ NOW DRAINS
+      *                  RESTART-FILE TO END OF FILE INSTEAD OF
+      *                  TAKING THE FIRST RECORD, AND CP-OWNER-DB-KEY
+      *                  IS THE OWNER'S ACTUAL DB-KEY, CAPTURED OFF
+      *                  THE OBTAIN CALC, RATHER THAN ITS CALC KEY.
+      *   08/09/26  RSG  LOAD-CODE-TABLES NOW OBTAINS CODE-TABLE-RECORD
+      *                  (SEE CDTBLREC) INSTEAD OF HARDCODING THE CODE
+      *                  VALUES, SO A CHANGE HELLO-MAINT APPLIES IS
+      *                  PICKED UP BY THE NEXT BATCH RUN. WS-OWNER-
+      *                  CALC-KEY IS NOW ACTUALLY MOVED INTO THE
+      *                  OWNER'S CALC KEY FIELD AHEAD OF OBTAIN CALC
+      *                  INSTEAD OF SITTING UNUSED, AND THE UNUSED
+      *                  DB-RECORD-NAME FIELD WAS DROPPED.
+      *   08/09/26  RSG  8000-TERMINATE'S FINAL CHECKPOINT NOW MARKS
+      *                  CP-RUN-STATUS COMPLETE INSTEAD OF LEAVING THE
+      *                  SAME "RESUME HERE" CHECKPOINT A CLEAN RUN AND
+      *                  A CRASHED RUN BOTH USED TO WRITE; A RUN THAT
+      *                  FINISHED CLEANLY NO LONGER LOOKS LIKE ONE THAT
+      *                  NEEDS RESTARTING. 2000-ESTABLISH-CURRENCY ONLY
+      *                  TAKES THE RESTART BRANCH WHEN THE LAST
+      *                  CHECKPOINT FOUND IS STILL INCOMPLETE.
+      *
+       ENVIRONMENT DIVISION.
 029200 IDMS-CONTROL SECTION.                                            DCRAHMEN
 029300                                                                  DCRAHMEN
 029400 PROTOCOL. MODE IS IDMS-DC DEBUG                                  DCRAHMEN
 029500           IDMS-RECORDS MANUAL.                                   DCRAHMEN
 029600                                                                  DCRAHMEN
 029700                                                                  DCRAHMEN
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VIDET-REPORT-FILE  ASSIGN TO VIDETRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE         ASSIGN TO AUDITOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE    ASSIGN TO CHKPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE       ASSIGN TO CHKPTIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-               01 SOME-GROUP-A.
-                    10 LEVEL-10-A  OCCURS 2.
-                        20 LEVEL-20-A PIC XX.
-               01 SOME-GROUP-B.
-                    10 LEVEL-10-B  OCCURS 2.
-                        20 LEVEL-20-B PIC XXXX OCCURS 2.
-               01 SOME-GROUP-C.
-                    10 LEVEL-10-C PIC XXXX OCCURS 2.
+       FILE SECTION.
+       FD  VIDET-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  VIDET-REPORT-LINE          PIC X(132).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY CHKPTREC.
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY CHKPTREC REPLACING CHECKPOINT-RECORD BY RESTART-RECORD.
+
+       WORKING-STORAGE SECTION.
+           COPY WSTABLES.
+
+       01  WS-END-OF-FILE-SWITCHES.
+           05  WS-RESTART-EOF-SW      PIC X(01) VALUE 'N'.
+               88  RESTART-EOF             VALUE 'Y'.
+           05  WS-SET-EOF-SW          PIC X(01) VALUE 'N'.
+               88  SET-END-OF-SET          VALUE 'Y'.
+           05  WS-RESTART-FOUND-SW    PIC X(01) VALUE 'N'.
+               88  RESTART-RECORD-FOUND    VALUE 'Y'.
+
+      * Record area for the code table this run loads, OBTAINed by
+      * CALC key and shared with HELLO-MAINT -- see CDTBLREC, which
+      * also carries the CALC key literal itself (CDTBL-CALC-KEY-
+      * VALUE) so it isn't hand-typed separately in each program.
+           COPY CDTBLREC.
+
+      * Minimal record area for the V75RVIMVT owner's CALC key. The
+      * rest of V75RVIMVT is precompiler-supplied from the subschema
+      * and never referenced here; this program only ever needs the
+      * owner's DB-KEY, captured off DB-KEY after OBTAIN CALC.
+       01  V75RVIMVT-RECORD.
+           05  V75OWN-CALC-KEY        PIC X(08).
+
+      * Holds the last RESTART-RECORD successfully read, so a
+      * RESTART-FILE carrying more than one checkpoint (the prior
+      * run took more than one CHK-CHECKPOINT-INTERVAL) restarts
+      * from the most recent one instead of the first.
+           COPY CHKPTREC REPLACING CHECKPOINT-RECORD
+               BY LAST-RESTART-CKPT.
+
+       01  WS-VALIDATION-SWITCHES.
+           05  WS-TABLES-VALID-SW     PIC X(01) VALUE 'Y'.
+               88  TABLES-ARE-VALID         VALUE 'Y'.
+           05  WS-RECON-CLEAN-SW      PIC X(01) VALUE 'Y'.
+               88  RECON-IS-CLEAN           VALUE 'Y'.
+           05  WS-ENTRY-FOUND-SW      PIC X(01) VALUE 'N'.
+               88  ENTRY-WAS-FOUND          VALUE 'Y'.
+
+       01  WS-WORK-FIELDS.
+           05  WS-TAB-INDEX           PIC 9(02) COMP.
+           05  WS-COL-INDEX           PIC 9(02) COMP.
+           05  WS-ROW-INDEX           PIC 9(02) COMP.
+           05  WS-MEMBER-COUNT        PIC 9(09) COMP VALUE ZERO.
+           05  WS-OWNER-CALC-KEY      PIC X(08) VALUE "V75OWN01".
+           05  WS-OWNER-DB-KEY        PIC S9(08) COMP VALUE ZERO.
+           05  WS-RESTART-DB-KEY      PIC S9(08) COMP VALUE ZERO.
+           05  WS-ROW-B-POPULATED-SW  PIC X(01) VALUE 'N'.
+               88  ROW-B-IS-POPULATED       VALUE 'Y'.
+           05  WS-TAB-INDEX-D         PIC 9(02) DISPLAY.
+           05  WS-COL-INDEX-D         PIC 9(02) DISPLAY.
+           05  WS-MEMBER-COUNT-D      PIC 9(09) DISPLAY.
+           05  WS-DB-KEY-D            PIC S9(08) DISPLAY.
+
+      * SUB-SCHEMA-CONTROL / IDMS-STATUS -- tested after every DML
+      * call.  DB-STATUS is the two condition codes this program
+      * actually reacts to; anything else is an abend.  DB-KEY is
+      * maintained by the DC/DML run time, not set by this program,
+      * except when used as input to OBTAIN DB-KEY IS on restart.
+       01  SUB-SCHEMA-CONTROL.
+           05  DB-STATUS              PIC X(04) VALUE "0000".
+               88  DB-SUCCESSFUL            VALUE "0000".
+               88  DB-END-OF-SET            VALUE "0326".
+           05  DB-SET-NAME            PIC X(32)
+                                       VALUE "V75SVIMVT-VIDET".
+           05  DB-KEY                 PIC S9(08) COMP VALUE ZERO.
+           05  DB-ERROR-MESSAGE       PIC X(60) VALUE SPACES.
+
+      * Checkpoint/restart control. WS-CHECKPOINT-STATUS is set by the
+      * caller just ahead of PERFORM 3300-WRITE-CHECKPOINT to say
+      * whether this is a periodic in-flight checkpoint or the final
+      * one written at a clean 8000-TERMINATE.
+       01  CHK-CONTROL.
+           05  CHK-CHECKPOINT-INTERVAL PIC 9(04) COMP VALUE 100.
+           05  CHK-SINCE-LAST-CHECKPOINT PIC 9(04) COMP VALUE ZERO.
+           05  CHK-RESTARTED-SW       PIC X(01) VALUE 'N'.
+               88  RUN-IS-RESTARTED         VALUE 'Y'.
+           05  WS-CHECKPOINT-STATUS   PIC X(01) VALUE 'I'.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE        PIC 9(08).
+           05  WS-CURRENT-TIME        PIC 9(08).
+
+      * LE abend parameters for 9900-DB-ERROR.
+       01  ABEND-CONTROL.
+           05  WS-ABEND-CODE          PIC S9(09) COMP VALUE 999.
+           05  WS-ABEND-REASON        PIC S9(09) COMP VALUE 1.
+
        PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      *   SECTION-A -- full-chain traversal of V75SVIMVT-VIDET,        *
+      *   owner to end-of-set, one report line per V75RVIDET member.   *
+      *   Re-establishes currency from RESTART-FILE when present       *
+      *   instead of re-obtaining the owner.                           *
+      *----------------------------------------------------------------*
        SECTION-A SECTION.
-           MOVE "0000" TO LEVEL-20-B(1 1).
-           MOVE "0011" TO LEVEL-20-B(1 2).
-           MOVE "1100" TO LEVEL-20-B(2 1).
-           MOVE "1111" TO LEVEL-20-B(2 2).
-           MOVE "CD" TO LEVEL-20-A(1)
-           MOVE "AB" TO LEVEL-20-A(2)
-           MOVE "EF" TO LEVEL-10-C(1)
-           MOVE "GH" TO LEVEL-10-C(2)
-           OBTAIN NEXT V75RVIDET WITHIN V75SVIMVT-VIDET.
-           OBTAIN NEXT V75RVIDET WITHIN V75SVIMVT-VIDET.
-
-           DISPLAY "LEVEL-20-A = " SOME-GROUP-B
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM LOAD-CODE-TABLES THRU LOAD-CODE-TABLES-EXIT.
+           PERFORM VALIDATE-TABLES THRU VALIDATE-TABLES-EXIT.
+           PERFORM RECONCILE-TABLES THRU RECONCILE-TABLES-EXIT.
+           PERFORM 2000-ESTABLISH-CURRENCY THRU 2000-EXIT.
+           PERFORM 3000-TRAVERSE-SET THRU 3000-EXIT
+               UNTIL SET-END-OF-SET.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GO TO 9999-EXIT.
+       SECTION-A-EXIT.
+           EXIT.
 
-           STOP RUN.
+      *----------------------------------------------------------------*
+      *   1000-INITIALIZE -- open files and pick up a restart          *
+      *   checkpoint, if one was handed to this run. CHECKPOINT-FILE   *
+      *   is a fresh GDG generation every run (see HELLOWLD.jcl), so   *
+      *   it is always opened OUTPUT, never EXTEND. A checkpoint is    *
+      *   only a restart point when the run that wrote it never got    *
+      *   to mark it complete -- a checkpoint left behind by a clean   *
+      *   completion means start fresh from the owner instead.         *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT VIDET-REPORT-FILE
+                       AUDIT-FILE
+                       CHECKPOINT-FILE.
+           OPEN INPUT  RESTART-FILE.
+           PERFORM 1100-READ-RESTART-RECORD THRU 1100-EXIT
+               UNTIL RESTART-EOF.
+           IF RESTART-RECORD-FOUND
+               AND CP-STATUS-INCOMPLETE OF LAST-RESTART-CKPT
+               MOVE 'Y' TO CHK-RESTARTED-SW
+               MOVE CP-OWNER-DB-KEY OF LAST-RESTART-CKPT
+                   TO WS-OWNER-DB-KEY
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   1100-READ-RESTART-RECORD -- drain RESTART-FILE to end of     *
+      *   file, keeping the last record read in LAST-RESTART-CKPT,     *
+      *   since the prior run may have written more than one           *
+      *   checkpoint.                                                  *
+      *----------------------------------------------------------------*
+       1100-READ-RESTART-RECORD.
+           READ RESTART-FILE
+               AT END
+                   MOVE 'Y' TO WS-RESTART-EOF-SW
+               NOT AT END
+                   MOVE 'Y' TO WS-RESTART-FOUND-SW
+                   MOVE RESTART-RECORD TO LAST-RESTART-CKPT
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   LOAD-CODE-TABLES -- OBTAIN CODE-TABLE-RECORD by CALC key     *
+      *   and copy its row/column counts and code values into          *
+      *   SOME-GROUP-A/B/C. This is the same record HELLO-MAINT        *
+      *   STOREs/MODIFYs, so a maintenance change is picked up here    *
+      *   on the next run without a recompile.                         *
+      *----------------------------------------------------------------*
+       LOAD-CODE-TABLES.
+           MOVE CDTBL-CALC-KEY-VALUE TO CT-CALC-KEY.
+           OBTAIN CALC CODE-TABLE-RECORD
+               ON ANY ERROR
+                   PERFORM 9900-DB-ERROR THRU 9900-EXIT
+           END-OBTAIN.
+           MOVE CT-ROW-COUNT TO WB-ROW-COUNT.
+           MOVE CT-COL-COUNT TO WB-COL-COUNT.
+           MOVE 1 TO WS-TAB-INDEX.
+           PERFORM LOAD-ONE-ROW THRU LOAD-ONE-ROW-EXIT
+               VARYING WS-TAB-INDEX FROM 1 BY 1
+               UNTIL WS-TAB-INDEX > WB-ROW-COUNT.
+           MOVE CT-LEVEL-20-A(1) TO LEVEL-20-A(1).
+           MOVE CT-LEVEL-20-A(2) TO LEVEL-20-A(2).
+           MOVE CT-LEVEL-10-C(1) TO LEVEL-10-C(1).
+           MOVE CT-LEVEL-10-C(2) TO LEVEL-10-C(2).
+       LOAD-CODE-TABLES-EXIT.
+           EXIT.
 
+       LOAD-ONE-ROW.
+           MOVE 1 TO WS-COL-INDEX.
+           PERFORM LOAD-ONE-CELL THRU LOAD-ONE-CELL-EXIT
+               VARYING WS-COL-INDEX FROM 1 BY 1
+               UNTIL WS-COL-INDEX > WB-COL-COUNT.
+       LOAD-ONE-ROW-EXIT.
+           EXIT.
+
+       LOAD-ONE-CELL.
+           MOVE CT-LEVEL-20-B(WS-TAB-INDEX WS-COL-INDEX)
+               TO LEVEL-20-B(WS-TAB-INDEX WS-COL-INDEX).
+       LOAD-ONE-CELL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   VALIDATE-TABLES -- LEVEL-20-A(idx) and the LEVEL-20-B(idx,*) *
+      *   row are supposed to correspond one-for-one: whenever one of  *
+      *   the pair is populated the other must be too. Flag any row    *
+      *   where one side has a code and the other is blank instead of  *
+      *   letting the two tables silently drift apart.                 *
+      *----------------------------------------------------------------*
+       VALIDATE-TABLES.
+           MOVE 'Y' TO WS-TABLES-VALID-SW.
+           MOVE 1 TO WS-TAB-INDEX.
+           PERFORM VALIDATE-ONE-ROW THRU VALIDATE-ONE-ROW-EXIT
+               VARYING WS-TAB-INDEX FROM 1 BY 1
+               UNTIL WS-TAB-INDEX > WB-ROW-COUNT.
+           IF NOT TABLES-ARE-VALID
+               DISPLAY "VALIDATE-TABLES: LEVEL-20-A/LEVEL-20-B "
+                       "MISMATCH DETECTED - SEE PRIOR MESSAGES"
+           END-IF.
+       VALIDATE-TABLES-EXIT.
+           EXIT.
+
+       VALIDATE-ONE-ROW.
+           MOVE 'N' TO WS-ROW-B-POPULATED-SW.
+           MOVE 1 TO WS-COL-INDEX.
+           PERFORM VALIDATE-CHECK-CELL THRU VALIDATE-CHECK-CELL-EXIT
+               VARYING WS-COL-INDEX FROM 1 BY 1
+               UNTIL WS-COL-INDEX > WB-COL-COUNT.
+           PERFORM VALIDATE-ROW-CORRESPONDENCE
+               THRU VALIDATE-ROW-CORRESPONDENCE-EXIT.
+       VALIDATE-ONE-ROW-EXIT.
+           EXIT.
+
+       VALIDATE-CHECK-CELL.
+           IF LEVEL-20-B(WS-TAB-INDEX WS-COL-INDEX) NOT = SPACES
+               MOVE 'Y' TO WS-ROW-B-POPULATED-SW
+           END-IF.
+       VALIDATE-CHECK-CELL-EXIT.
+           EXIT.
+
+      * LEVEL-20-A only has two entries; rows beyond that have
+      * nothing in SOME-GROUP-A to cross-check against.
+       VALIDATE-ROW-CORRESPONDENCE.
+           IF WS-TAB-INDEX NOT > 2
+               IF (LEVEL-20-A(WS-TAB-INDEX) = SPACES
+                       AND ROW-B-IS-POPULATED)
+                  OR (LEVEL-20-A(WS-TAB-INDEX) NOT = SPACES
+                       AND NOT ROW-B-IS-POPULATED)
+                   MOVE 'N' TO WS-TABLES-VALID-SW
+                   MOVE WS-TAB-INDEX TO WS-TAB-INDEX-D
+                   DISPLAY "VALIDATE-TABLES: LEVEL-20-A("
+                           WS-TAB-INDEX-D ") = "
+                           LEVEL-20-A(WS-TAB-INDEX)
+                           " HAS NO CORRESPONDING LEVEL-20-B("
+                           WS-TAB-INDEX-D ",*) ROW, OR VICE VERSA"
+                   MOVE SPACES TO VIDET-REPORT-LINE
+                   STRING "VALIDATE-TABLES MISMATCH: LEVEL-20-A("
+                          WS-TAB-INDEX-D ")="
+                          LEVEL-20-A(WS-TAB-INDEX)
+                          " LEVEL-20-B(" WS-TAB-INDEX-D
+                          ",*) ROW NOT POPULATED TO MATCH"
+                          DELIMITED BY SIZE INTO VIDET-REPORT-LINE
+                   WRITE VIDET-REPORT-LINE
+               END-IF
+           END-IF.
+       VALIDATE-ROW-CORRESPONDENCE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   RECONCILE-TABLES -- SOME-GROUP-C is a flat list that's       *
+      *   supposed to carry the same codes as the SOME-GROUP-B         *
+      *   matrix.  Report any LEVEL-10-C entry with no matching cell   *
+      *   anywhere in LEVEL-20-B so we can tell whether the two are    *
+      *   meant to stay in sync or have simply drifted apart.          *
+      *----------------------------------------------------------------*
+       RECONCILE-TABLES.
+           MOVE 'Y' TO WS-RECON-CLEAN-SW.
+           MOVE 1 TO WS-TAB-INDEX.
+           PERFORM RECONCILE-ONE-ENTRY THRU RECONCILE-ONE-ENTRY-EXIT
+               VARYING WS-TAB-INDEX FROM 1 BY 1
+               UNTIL WS-TAB-INDEX > 2.
+           IF RECON-IS-CLEAN
+               DISPLAY "RECONCILE-TABLES: ALL LEVEL-10-C ENTRIES "
+                       "HAVE A MATCHING LEVEL-20-B CELL"
+           END-IF.
+       RECONCILE-TABLES-EXIT.
+           EXIT.
+
+       RECONCILE-ONE-ENTRY.
+           MOVE 'N' TO WS-ENTRY-FOUND-SW.
+           MOVE 1 TO WS-ROW-INDEX.
+           PERFORM RECONCILE-SEARCH-ROW THRU RECONCILE-SEARCH-ROW-EXIT
+               VARYING WS-ROW-INDEX FROM 1 BY 1
+               UNTIL WS-ROW-INDEX > WB-ROW-COUNT.
+           IF NOT ENTRY-WAS-FOUND
+               MOVE 'N' TO WS-RECON-CLEAN-SW
+               DISPLAY "RECONCILE-TABLES: LEVEL-10-C("
+                       WS-TAB-INDEX ") = " LEVEL-10-C(WS-TAB-INDEX)
+                       " HAS NO MATCHING LEVEL-20-B CELL"
+               MOVE WS-TAB-INDEX TO WS-TAB-INDEX-D
+               MOVE SPACES TO VIDET-REPORT-LINE
+               STRING "RECONCILE-TABLES MISMATCH: LEVEL-10-C("
+                      WS-TAB-INDEX-D ")="
+                      LEVEL-10-C(WS-TAB-INDEX)
+                      " HAS NO MATCHING LEVEL-20-B CELL"
+                      DELIMITED BY SIZE INTO VIDET-REPORT-LINE
+               WRITE VIDET-REPORT-LINE
+           END-IF.
+       RECONCILE-ONE-ENTRY-EXIT.
+           EXIT.
+
+       RECONCILE-SEARCH-ROW.
+           MOVE 1 TO WS-COL-INDEX.
+           PERFORM RECONCILE-SEARCH-CELL THRU RECONCILE-SEARCH-CELL-EXIT
+               VARYING WS-COL-INDEX FROM 1 BY 1
+               UNTIL WS-COL-INDEX > WB-COL-COUNT.
+       RECONCILE-SEARCH-ROW-EXIT.
+           EXIT.
+
+       RECONCILE-SEARCH-CELL.
+           IF LEVEL-20-B(WS-ROW-INDEX WS-COL-INDEX)
+                   = LEVEL-10-C(WS-TAB-INDEX)
+               MOVE 'Y' TO WS-ENTRY-FOUND-SW
+           END-IF.
+       RECONCILE-SEARCH-CELL-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *   2000-ESTABLISH-CURRENCY -- either pick up set currency at   *
+      *   the checkpointed member (restart) or OBTAIN the owner and    *
+      *   let 3000-TRAVERSE-SET walk from there (fresh run).           *
+      *----------------------------------------------------------------*
+       2000-ESTABLISH-CURRENCY.
+           IF RUN-IS-RESTARTED
+               MOVE CP-LAST-MEMBER-DB-KEY OF LAST-RESTART-CKPT
+                   TO WS-RESTART-DB-KEY
+               OBTAIN DB-KEY IS WS-RESTART-DB-KEY
+                   ON ANY ERROR
+                       PERFORM 9900-DB-ERROR THRU 9900-EXIT
+               END-OBTAIN
+               MOVE CP-MEMBERS-PROCESSED OF LAST-RESTART-CKPT
+                   TO WS-MEMBER-COUNT
+           ELSE
+               MOVE WS-OWNER-CALC-KEY TO V75OWN-CALC-KEY
+               OBTAIN CALC V75RVIMVT
+                   ON ANY ERROR
+                       PERFORM 9900-DB-ERROR THRU 9900-EXIT
+               END-OBTAIN
+               MOVE DB-KEY TO WS-OWNER-DB-KEY
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   3000-TRAVERSE-SET -- one OBTAIN NEXT per pass, audited and  *
+      *   status-checked, with a periodic checkpoint of the last       *
+      *   member DB-KEY successfully processed.                        *
+      *----------------------------------------------------------------*
+       3000-TRAVERSE-SET.
+           OBTAIN NEXT V75RVIDET WITHIN V75SVIMVT-VIDET
+               ON 0326
+                   CONTINUE
+               ON ANY ERROR
+                   PERFORM 9900-DB-ERROR THRU 9900-EXIT
+           END-OBTAIN.
+           PERFORM 3100-LOG-AUDIT-RECORD THRU 3100-EXIT.
+           IF DB-END-OF-SET
+               MOVE 'Y' TO WS-SET-EOF-SW
+           ELSE
+               ADD 1 TO WS-MEMBER-COUNT
+               PERFORM 3200-WRITE-REPORT-LINE THRU 3200-EXIT
+               ADD 1 TO CHK-SINCE-LAST-CHECKPOINT
+               IF CHK-SINCE-LAST-CHECKPOINT >= CHK-CHECKPOINT-INTERVAL
+                   MOVE 'I' TO WS-CHECKPOINT-STATUS
+                   PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+                   MOVE ZERO TO CHK-SINCE-LAST-CHECKPOINT
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   3100-LOG-AUDIT-RECORD -- one AUDIT-FILE record per OBTAIN    *
+      *   NEXT, whatever the outcome, so a bad chain can be traced     *
+      *   after the fact.                                               *
+      *----------------------------------------------------------------*
+       3100-LOG-AUDIT-RECORD.
+           MOVE SPACES               TO AUDIT-RECORD.
+           MOVE DB-SET-NAME          TO AR-SET-NAME.
+           MOVE DB-KEY               TO AR-RECORD-KEY.
+           MOVE WS-CURRENT-DATE      TO AR-TS-DATE.
+           MOVE WS-CURRENT-TIME      TO AR-TS-TIME.
+           MOVE DB-STATUS            TO AR-DB-STATUS.
+           WRITE AUDIT-RECORD.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   3200-WRITE-REPORT-LINE -- one print line per V75RVIDET       *
+      *   member retrieved.                                             *
+      *----------------------------------------------------------------*
+       3200-WRITE-REPORT-LINE.
+           MOVE WS-MEMBER-COUNT TO WS-MEMBER-COUNT-D.
+           MOVE DB-KEY TO WS-DB-KEY-D.
+           MOVE SPACES TO VIDET-REPORT-LINE.
+           STRING "VIDET MEMBER #" WS-MEMBER-COUNT-D
+                  " DB-KEY=" WS-DB-KEY-D
+                  " STATUS=" DB-STATUS
+                  DELIMITED BY SIZE INTO VIDET-REPORT-LINE.
+           WRITE VIDET-REPORT-LINE.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   3300-WRITE-CHECKPOINT -- persist the last member DB-KEY      *
+      *   successfully processed so a restart can resume here.         *
+      *----------------------------------------------------------------*
+       3300-WRITE-CHECKPOINT.
+           MOVE SPACES          TO CHECKPOINT-RECORD.
+           MOVE DB-SET-NAME     TO CP-SET-NAME OF CHECKPOINT-RECORD.
+           MOVE WS-OWNER-DB-KEY TO CP-OWNER-DB-KEY OF
+                                    CHECKPOINT-RECORD.
+           MOVE DB-KEY          TO CP-LAST-MEMBER-DB-KEY OF
+                                    CHECKPOINT-RECORD.
+           MOVE WS-MEMBER-COUNT TO CP-MEMBERS-PROCESSED OF
+                                    CHECKPOINT-RECORD.
+           MOVE WS-CURRENT-DATE TO CP-TS-DATE OF CHECKPOINT-RECORD.
+           MOVE WS-CURRENT-TIME TO CP-TS-TIME OF CHECKPOINT-RECORD.
+           MOVE WS-CHECKPOINT-STATUS TO CP-RUN-STATUS OF
+                                         CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           COMMIT.
+       3300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   8000-TERMINATE -- final checkpoint, close files down. This   *
+      *   checkpoint is marked COMPLETE, not INCOMPLETE, because       *
+      *   reaching 8000-TERMINATE means SECTION-A ran the set to       *
+      *   end-of-set -- there is nothing left to resume, so the next   *
+      *   run must not re-establish currency here; it should OBTAIN    *
+      *   the owner fresh. See 2000-ESTABLISH-CURRENCY.                *
+      *----------------------------------------------------------------*
+       8000-TERMINATE.
+           MOVE 'C' TO WS-CHECKPOINT-STATUS.
+           PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT.
+           CLOSE VIDET-REPORT-FILE
+                 AUDIT-FILE
+                 CHECKPOINT-FILE
+                 RESTART-FILE.
+           DISPLAY "SECTION-A: " WS-MEMBER-COUNT
+                   " V75RVIDET MEMBER(S) PROCESSED".
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *   9900-DB-ERROR -- anything other than DB-SUCCESSFUL or        *
+      *   DB-END-OF-SET on a DML call means a broken set pointer or    *
+      *   a missing record. Abend the run-unit rather than let a       *
+      *   downstream report go out wrong.                              *
+      *----------------------------------------------------------------*
+       9900-DB-ERROR.
+           MOVE SPACES TO DB-ERROR-MESSAGE.
+           STRING "IDMS DML ERROR - SET=" DB-SET-NAME
+                  " STATUS=" DB-STATUS
+                  DELIMITED BY SIZE INTO DB-ERROR-MESSAGE.
+           DISPLAY DB-ERROR-MESSAGE.
+           CALL "CEE3ABD" USING WS-ABEND-CODE WS-ABEND-REASON.
+       9900-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
