@@ -0,0 +1,44 @@
+//HELLOWLD JOB (V75ACCT),'V75 VIDET RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=4M
+//*--------------------------------------------------------------*
+//* HELLOWLD -- NIGHTLY FULL-CHAIN TRAVERSAL OF V75SVIMVT-VIDET   *
+//*                                                                *
+//* RUNS HELLO-WORLD IN IDMS LOCAL/BATCH MODE (PROTOCOL MODE IS    *
+//* IDMS-DC DEBUG) AGAINST THE V75 DATABASE AREA. PRODUCES THE     *
+//* VIDET TRAVERSAL REPORT, THE DML AUDIT TRAIL, AND THE           *
+//* CHECKPOINT FILE USED FOR RESTART ON A SUBSEQUENT RUN.          *
+//*                                                                *
+//* MODIFICATION HISTORY                                           *
+//*   08/09/26  RSG  INITIAL VERSION.                               *
+//*   08/09/26  RSG  CHKPTOUT/CHKPTIN MOVED TO A GDG SO EACH RUN     *
+//*                  WRITES ITS OWN CHECKPOINT GENERATION INSTEAD    *
+//*                  OF SHARING ONE DSN WITH CONFLICTING DISP.       *
+//*   08/09/26  RSG  DROPPED THE SUBSCHEMA-NAME DD -- ITS DDNAME     *
+//*                  WAS OVER 8 CHARACTERS AND ILLEGAL, AND          *
+//*                  SUBSCHEMA BINDING IS ALREADY DONE BY THE        *
+//*                  SYSIDMS DICTNAME/SUBSCHEMA STATEMENTS ABOVE.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO-WORLD,REGION=4M
+//STEPLIB  DD   DSN=V75.PROD.LOADLIB,DISP=SHR
+//         DD   DSN=IDMS.PROD.LOADLIB,DISP=SHR
+//DCMSG    DD   SYSOUT=*
+//SYSIDMS  DD   *
+    DICTNAME IS V75DICT
+    SUBSCHEMA IS V75SVIMVT-VIDET
+/*
+//VIDETRPT DD   DSN=V75.BATCH.VIDETRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//AUDITOUT DD   DSN=V75.BATCH.VIDETAUD,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//* CHKPTOUT/CHKPTIN ARE SUCCESSIVE GENERATIONS OF THE SAME GDG BASE
+//* (V75.BATCH.VIDETCKP, DEFINED ONE TIME VIA IDCAMS OUTSIDE THIS JOB
+//* STREAM). THIS RUN WRITES A NEW GENERATION; IT RESTARTS FROM THE
+//* GENERATION THE LAST RUN CATALOGED, NEVER FROM ITS OWN OUTPUT.
+//CHKPTOUT DD   DSN=V75.BATCH.VIDETCKP(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CHKPTIN  DD   DSN=V75.BATCH.VIDETCKP(0),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
